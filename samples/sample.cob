@@ -9,10 +9,75 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE
-               ASSIGN TO "employees.dat"
+               ASSIGN TO WS-EMPLOYEE-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "sortwk.tmp".
+
+           SELECT REPORT-FILE
+               ASSIGN TO "payroll.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-FILE
+               ASSIGN TO "trans.dat"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT EXCEPTION-LOG
+               ASSIGN TO "exception.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * ASSIGN TO a data name (same idiom as EMPLOYEE-FILE's req008
+      * override) so each batch pass checkpoints to its own physical
+      * file instead of the two passes trampling one another's restart
+      * state - see WS-RESTART-FILE-NAME.
+           SELECT RESTART-FILE
+               ASSIGN TO WS-RESTART-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT DEPT-CODE-FILE
+               ASSIGN TO "deptcodes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-CODE-STATUS.
+
+           SELECT DEPT-EDIT-REPORT
+               ASSIGN TO "deptedit.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALENDAR-REPORT
+               ASSIGN TO "calendar.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PERFORMANCE-FILE
+               ASSIGN TO "performance.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PF-EMP-ID
+               FILE STATUS IS WS-PERF-FILE-STATUS.
+
+           SELECT SCORE-TRANS-FILE
+               ASSIGN TO "scores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-TRANS-STATUS.
+
+           SELECT RATING-SORT-WORK
+               ASSIGN TO "ratingwk.tmp".
+
+           SELECT RATING-REPORT
+               ASSIGN TO "ratings.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,12 +87,85 @@
            05 EMP-NAME         PIC X(30).
            05 EMP-SALARY       PIC 9(7)V99.
            05 EMP-DEPARTMENT   PIC X(20).
+           05 EMP-STATUS       PIC X.
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-ACTION          PIC X.
+           05 TRANS-EMP-ID          PIC 9(5).
+           05 TRANS-EMP-NAME        PIC X(30).
+           05 TRANS-EMP-SALARY      PIC 9(7)V99.
+           05 TRANS-EMP-DEPARTMENT  PIC X(20).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-EMP-DEPARTMENT PIC X(20).
+           05 SORT-EMP-ID          PIC 9(5).
+           05 SORT-EMP-NAME        PIC X(30).
+           05 SORT-EMP-SALARY      PIC 9(7)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(80).
+
+       FD EXCEPTION-LOG.
+       01 EXCEPTION-LOG-RECORD     PIC X(80).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RESTART-COUNTER      PIC 9(7).
+           05 RESTART-EMP-ID       PIC 9(5).
+
+       FD DEPT-CODE-FILE.
+       01 DEPT-CODE-RECORD         PIC X(20).
+
+       FD DEPT-EDIT-REPORT.
+       01 DEPT-EDIT-RECORD         PIC X(80).
+
+       FD CALENDAR-REPORT.
+       01 CALENDAR-REPORT-RECORD   PIC X(80).
+
+       FD PERFORMANCE-FILE.
+       01 PERFORMANCE-RECORD.
+           05 PF-EMP-ID            PIC 9(5).
+           05 PF-MONTHLY-SCORE     PIC 9(3) OCCURS 12 TIMES.
+           05 PF-ANNUAL-RATING     PIC 9(3)V99.
+
+       FD SCORE-TRANS-FILE.
+       01 SCORE-TRANS-RECORD.
+           05 ST-EMP-ID             PIC 9(5).
+           05 ST-MONTH              PIC 99.
+           05 ST-SCORE              PIC 9(3).
+
+       SD RATING-SORT-WORK.
+       01 RATING-SORT-RECORD.
+           05 RS-DEPARTMENT        PIC X(20).
+           05 RS-RATING            PIC 9(3)V99.
+           05 RS-EMP-ID            PIC 9(5).
+           05 RS-EMP-NAME          PIC X(30).
+
+       FD RATING-REPORT.
+       01 RATING-REPORT-RECORD     PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-FILE-RECORD        PIC X(80).
 
        WORKING-STORAGE SECTION.
       * --- Variables ---
+      * --- Command-line run parameters ---
+       01 WS-EMPLOYEE-FILE-NAME PIC X(80) VALUE "employees.dat".
+       01 WS-RUN-DATE           PIC 9(8) VALUE ZERO.
+       01 WS-INPUT-FILE-OVERRIDE PIC X(80) VALUE SPACES.
+       01 WS-REPORT-FLAG        PIC X VALUE "A".
+
        01 WS-FILE-STATUS       PIC XX.
+       01 WS-TRANS-FILE-STATUS PIC XX.
+       01 WS-RESTART-STATUS    PIC XX.
+       01 WS-DEPT-CODE-STATUS  PIC XX.
+       01 WS-SCORE-TRANS-STATUS PIC XX.
+       01 WS-AUDIT-FILE-STATUS  PIC XX.
+       01 WS-SCORE-TRANS-OPEN-SW PIC X VALUE "N".
        01 WS-EOF               PIC 9 VALUE ZERO.
-       01 WS-COUNTER           PIC 9(3) VALUE ZEROS.
+       01 WS-COUNTER           PIC 9(7) VALUE ZEROS.
        01 WS-TOTAL-SALARY      PIC 9(10)V99 VALUE ZEROES.
        01 WS-AVERAGE            PIC 9(7)V99.
        01 WS-NAME              PIC X(30) VALUE SPACES.
@@ -45,7 +183,20 @@
        01 WS-SCORE-TABLE.
            05 WS-SCORE          PIC 9(3) OCCURS 10 TIMES.
 
-       01 WS-MONTH-TABLE.
+       01 WS-MONTH-TABLE-VALUES.
+           05 FILLER PIC X(12) VALUE "JANUARY   31".
+           05 FILLER PIC X(12) VALUE "FEBRUARY  28".
+           05 FILLER PIC X(12) VALUE "MARCH     31".
+           05 FILLER PIC X(12) VALUE "APRIL     30".
+           05 FILLER PIC X(12) VALUE "MAY       31".
+           05 FILLER PIC X(12) VALUE "JUNE      30".
+           05 FILLER PIC X(12) VALUE "JULY      31".
+           05 FILLER PIC X(12) VALUE "AUGUST    31".
+           05 FILLER PIC X(12) VALUE "SEPTEMBER 30".
+           05 FILLER PIC X(12) VALUE "OCTOBER   31".
+           05 FILLER PIC X(12) VALUE "NOVEMBER  30".
+           05 FILLER PIC X(12) VALUE "DECEMBER  31".
+       01 WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-VALUES.
            05 WS-MONTH-ENTRY    OCCURS 12 TIMES.
                10 WS-MONTH-NAME PIC X(10).
                10 WS-MONTH-DAYS PIC 99.
@@ -62,8 +213,125 @@
        01 WS-TEMP              PIC 9(5).
        01 WS-INDEX             PIC 9(3).
 
+      * --- Department Salary Control-Break Report ---
+       01 WS-SORT-EOF-SW       PIC X VALUE "N".
+           88 SORT-AT-END      VALUE "Y".
+       01 WS-FIRST-DEPT-SW     PIC X VALUE "Y".
+           88 FIRST-DEPARTMENT VALUE "Y".
+       01 WS-PAGE-NUMBER       PIC 9(3) VALUE ZERO.
+       01 WS-LINE-COUNT        PIC 9(2) VALUE 99.
+       01 WS-LINES-PER-PAGE    PIC 9(2) VALUE 50.
+       01 WS-PREV-DEPARTMENT   PIC X(20) VALUE SPACES.
+       01 WS-DEPT-TOTAL-SALARY PIC 9(10)V99 VALUE ZERO.
+       01 WS-DEPT-EMP-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-DEPT-AVERAGE      PIC 9(7)V99 VALUE ZERO.
+       01 WS-GRAND-EMP-COUNT   PIC 9(7) VALUE ZERO.
+
+       01 WS-EDIT-SALARY       PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-AVERAGE      PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-COUNT        PIC Z,ZZZ,ZZ9.
+
+      * --- Employee Master Maintenance (ADD/CHANGE/DELETE) ---
+       01 WS-TRANS-EOF-SW      PIC X VALUE "N".
+           88 TRANS-AT-END     VALUE "Y".
+       01 WS-TRANS-OPEN-SW     PIC X VALUE "N".
+       01 WS-EMP-FOUND-SW      PIC X VALUE "N".
+           88 EMP-FOUND        VALUE "Y".
+       01 WS-TRANS-COUNTER     PIC 9(7) VALUE ZERO.
+       01 WS-TRANS-APPLIED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-ADD-COUNT         PIC 9(7) VALUE ZERO.
+       01 WS-CHANGE-COUNT      PIC 9(7) VALUE ZERO.
+       01 WS-DELETE-COUNT      PIC 9(7) VALUE ZERO.
+       01 WS-MAINT-ERROR-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-MASTER-WRITE-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-EXPECTED-WRITE-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-AUDIT-DATETIME     PIC X(21).
+       01 WS-AUDIT-ACTION       PIC X(6)  VALUE SPACES.
+       01 WS-AUDIT-EMP-ID       PIC 9(5)  VALUE ZERO.
+
+      * --- Employee Inquiry (indexed EMP-ID lookup) ---
+       01 WS-INQUIRY-EMP-ID    PIC 9(5) VALUE ZERO.
+
+      * --- EMPLOYEE-FILE status checking / exception logging ---
+       01 WS-CHECK-OPERATION   PIC X(10) VALUE SPACES.
+       01 WS-CHECK-KEY         PIC X(5)  VALUE SPACES.
+       01 WS-EXC-DATETIME      PIC X(21) VALUE SPACES.
+
+      * --- Checkpoint / restart (RESTART-FILE, one physical file per
+      *     pass via WS-RESTART-FILE-NAME, so the report pass and the
+      *     maintenance pass never see or clobber each other's
+      *     checkpoint) ---
+       01 WS-RESTART-FILE-NAME       PIC X(20) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 100.
+       01 WS-RESTART-FOUND-SW        PIC X VALUE "N".
+           88 RESTART-FOUND          VALUE "Y".
+       01 WS-LAST-CHECKPOINT-COUNTER PIC 9(7) VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-EMP-ID  PIC 9(5) VALUE ZERO.
+
+      * --- Department code validation ---
+       01 WS-DEPT-CODE-EOF-SW  PIC X VALUE "N".
+           88 DEPT-CODE-AT-END VALUE "Y".
+       01 WS-DEPT-CODE-OPEN-SW PIC X VALUE "N".
+       01 WS-DEPT-TABLE-COUNT  PIC 9(3) VALUE ZERO.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY    PIC X(20) OCCURS 50 TIMES.
+       01 WS-DEPT-IDX          PIC 9(3) VALUE ZERO.
+       01 WS-DEPT-VALID-SW     PIC X VALUE "N".
+           88 DEPT-VALID       VALUE "Y".
+       01 WS-BAD-DEPT-COUNT    PIC 9(7) VALUE ZERO.
+
+      * --- Payroll calendar (built on WS-MONTH-TABLE) ---
+       01 WS-CALENDAR-YEAR     PIC 9(4) VALUE ZERO.
+       01 WS-LEAP-YEAR-SW      PIC X VALUE "N".
+           88 LEAP-YEAR        VALUE "Y".
+       01 WS-CAL-MONTH-IDX     PIC 9(2) VALUE ZERO.
+       01 WS-PERIOD-START-DATE PIC 9(8) VALUE ZERO.
+       01 WS-PERIOD-END-DATE   PIC 9(8) VALUE ZERO.
+       01 WS-POSTING-DATE      PIC 9(8) VALUE ZERO.
+       01 WS-INTEGER-DATE      PIC S9(7) VALUE ZERO.
+       01 WS-POSTING-INTEGER   PIC S9(7) VALUE ZERO.
+       01 WS-POSTING-LAG-DAYS  PIC 9(2) VALUE 5.
+
+      * --- Performance scoring subsystem ---
+       01 WS-PERF-FILE-STATUS        PIC XX.
+       01 WS-BAD-SCORE-COUNT         PIC 9(7) VALUE ZERO.
+       01 WS-SCORE-EOF-SW            PIC X VALUE "N".
+           88 SCORE-TRANS-AT-END     VALUE "Y".
+       01 WS-PERF-EOF-SW             PIC X VALUE "N".
+           88 PERF-AT-END            VALUE "Y".
+       01 WS-RATING-SKIP-SW          PIC X VALUE "N".
+       01 WS-RATING-SORT-EOF-SW      PIC X VALUE "N".
+           88 RATING-SORT-AT-END     VALUE "Y".
+       01 WS-RATING-IDX              PIC 9(2) VALUE ZERO.
+       01 WS-RATING-ACCUM            PIC 9(7)V99 VALUE ZERO.
+       01 WS-PREV-RATING-DEPT        PIC X(20) VALUE SPACES.
+       01 WS-FIRST-RATING-SW         PIC X VALUE "Y".
+           88 FIRST-RATING-DEPT      VALUE "Y".
+       01 WS-RATING-RANK             PIC 9(3) VALUE ZERO.
+       01 WS-EDIT-RATING             PIC ZZ9.99.
+
+      * Equal-weighted monthly scores, with quarter-end months
+      * weighted slightly heavier to reflect the quarterly review cycle.
+       01 WS-MONTH-WEIGHT-VALUES.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 09.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 09.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 09.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 09.
+       01 WS-MONTH-WEIGHT REDEFINES WS-MONTH-WEIGHT-VALUES.
+           05 WS-WEIGHT PIC 9(2) OCCURS 12 TIMES.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           OPEN OUTPUT EXCEPTION-LOG.
+
       * --- Display ---
            DISPLAY "=== COBOL Sample Program ===".
            DISPLAY WS-GREETING.
@@ -162,13 +430,839 @@
       * --- String operations ---
            MOVE "Hello, World!" TO WS-GREETING.
 
+      * --- Command-line run parameters (run date, file, report flag) ---
+           PERFORM PARSE-COMMAND-LINE-PARAMETERS.
+
+      * --- Report-selection dispatch ---
+           EVALUATE WS-REPORT-FLAG
+               WHEN "R"
+                   PERFORM PRODUCE-PAYROLL-REPORT
+               WHEN "M"
+                   PERFORM MAINTENANCE-RUN
+               WHEN "I"
+                   PERFORM EMPLOYEE-INQUIRY
+               WHEN "C"
+                   PERFORM PRODUCE-PAYROLL-CALENDAR
+               WHEN "P"
+                   PERFORM PERFORMANCE-SCORING-RUN
+               WHEN OTHER
+      * --- Department salary control-break report ---
+                   PERFORM PRODUCE-PAYROLL-REPORT
+
+      * --- Employee master maintenance (ADD/CHANGE/DELETE) ---
+                   PERFORM MAINTENANCE-RUN
+
+      * --- Employee inquiry by EMP-ID (indexed lookup) ---
+                   PERFORM EMPLOYEE-INQUIRY
+
+      * --- Payroll calendar ---
+                   PERFORM PRODUCE-PAYROLL-CALENDAR
+
+      * --- Performance scoring subsystem ---
+                   PERFORM PERFORMANCE-SCORING-RUN
+           END-EVALUATE.
+
       * --- GO TO ---
            GO TO FINAL-SECTION.
 
        DISPLAY-LINE.
            DISPLAY "Line: " WS-INDEX.
 
+       PRODUCE-PAYROLL-REPORT.
+           PERFORM LOAD-DEPARTMENT-TABLE.
+           OPEN OUTPUT REPORT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-EMP-DEPARTMENT SORT-EMP-ID
+               INPUT PROCEDURE IS READ-EMPLOYEES-FOR-SORT
+               OUTPUT PROCEDURE IS CONTROL-BREAK-REPORT.
+           CLOSE REPORT-FILE.
+
+       READ-EMPLOYEES-FOR-SORT.
+      * This pass feeds a department control-break report: every
+      * record must be read every time, since skipping already-seen
+      * records on restart would silently drop them from the
+      * department subtotals and grand total. So a stale checkpoint
+      * is reported but never used to reposition/skip ahead here;
+      * checkpointing still records progress in case the run is
+      * interrupted and an operator wants to know how far it got.
+           MOVE "restart-report.dat" TO WS-RESTART-FILE-NAME.
+           PERFORM CHECK-FOR-RESTART.
+           OPEN INPUT EMPLOYEE-FILE.
+           MOVE "OPEN-INPUT" TO WS-CHECK-OPERATION.
+           MOVE SPACES       TO WS-CHECK-KEY.
+           PERFORM CHECK-EMPLOYEE-FILE-STATUS.
+           IF RESTART-FOUND
+               DISPLAY "Prior checkpoint found after EMP-ID "
+                   WS-LAST-CHECKPOINT-EMP-ID
+                   " - report totals require a full pass, rescanning "
+                   "from the top"
+           END-IF.
+           MOVE ZERO TO WS-COUNTER.
+           OPEN OUTPUT RESTART-FILE.
+           OPEN OUTPUT DEPT-EDIT-REPORT.
+           MOVE SPACES TO DEPT-EDIT-RECORD.
+           STRING "DEPARTMENT EDIT REPORT - EMP-ID NAME"
+                   DELIMITED BY SIZE
+               "                        BAD-DEPARTMENT"
+                   DELIMITED BY SIZE
+               INTO DEPT-EDIT-RECORD
+           END-STRING.
+           WRITE DEPT-EDIT-RECORD.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END SET WS-EOF TO 1
+           END-READ.
+           MOVE "READ" TO WS-CHECK-OPERATION.
+           PERFORM CHECK-EMPLOYEE-FILE-STATUS.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE EMP-STATUS TO WS-STATUS
+               IF NOT STATUS-DELETED
+                   MOVE EMP-DEPARTMENT TO SORT-EMP-DEPARTMENT
+                   MOVE EMP-ID         TO SORT-EMP-ID
+                   MOVE EMP-NAME       TO SORT-EMP-NAME
+                   MOVE EMP-SALARY     TO SORT-EMP-SALARY
+                   RELEASE SORT-RECORD
+                   IF WS-DEPT-TABLE-COUNT > 0
+                       PERFORM VALIDATE-DEPARTMENT
+                   END-IF
+               END-IF
+               ADD 1 TO WS-COUNTER
+               IF FUNCTION MOD(WS-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+                   MOVE WS-COUNTER TO RESTART-COUNTER
+                   MOVE EMP-ID     TO RESTART-EMP-ID
+                   WRITE RESTART-RECORD
+               END-IF
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END SET WS-EOF TO 1
+               END-READ
+               MOVE "READ"  TO WS-CHECK-OPERATION
+               MOVE EMP-ID  TO WS-CHECK-KEY
+               PERFORM CHECK-EMPLOYEE-FILE-STATUS
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE RESTART-FILE.
+           MOVE SPACES TO DEPT-EDIT-RECORD.
+           STRING "Total invalid department codes: " DELIMITED BY SIZE
+               WS-BAD-DEPT-COUNT DELIMITED BY SIZE
+               INTO DEPT-EDIT-RECORD
+           END-STRING.
+           WRITE DEPT-EDIT-RECORD.
+           CLOSE DEPT-EDIT-REPORT.
+      * Pass completed cleanly: clear the restart file so the next
+      * run starts a fresh pass instead of resuming a finished one.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+           MOVE ZERO TO WS-EOF.
+
+       LOAD-DEPARTMENT-TABLE.
+           MOVE ZERO TO WS-DEPT-TABLE-COUNT.
+           MOVE "N" TO WS-DEPT-CODE-EOF-SW.
+           MOVE "N" TO WS-DEPT-CODE-OPEN-SW.
+           OPEN INPUT DEPT-CODE-FILE.
+           IF WS-DEPT-CODE-STATUS NOT = "00"
+               DISPLAY "Department code file not available, status "
+                   WS-DEPT-CODE-STATUS " - department edit skipped"
+               SET DEPT-CODE-AT-END TO TRUE
+           ELSE
+               MOVE "Y" TO WS-DEPT-CODE-OPEN-SW
+               READ DEPT-CODE-FILE
+                   AT END SET DEPT-CODE-AT-END TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL DEPT-CODE-AT-END
+               IF WS-DEPT-TABLE-COUNT >= 50
+                   DISPLAY "Department code table full at 50 entries, "
+                       "remaining codes in deptcodes.dat ignored"
+                   SET DEPT-CODE-AT-END TO TRUE
+               ELSE
+                   ADD 1 TO WS-DEPT-TABLE-COUNT
+                   MOVE DEPT-CODE-RECORD
+                       TO WS-DEPT-ENTRY(WS-DEPT-TABLE-COUNT)
+                   READ DEPT-CODE-FILE
+                       AT END SET DEPT-CODE-AT-END TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM.
+           IF WS-DEPT-CODE-OPEN-SW = "Y"
+               CLOSE DEPT-CODE-FILE
+           END-IF.
+
+       VALIDATE-DEPARTMENT.
+           MOVE "N" TO WS-DEPT-VALID-SW.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-TABLE-COUNT
+               IF EMP-DEPARTMENT = WS-DEPT-ENTRY(WS-DEPT-IDX)
+                   SET DEPT-VALID TO TRUE
+                   MOVE WS-DEPT-TABLE-COUNT TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM.
+           IF NOT DEPT-VALID
+               ADD 1 TO WS-BAD-DEPT-COUNT
+               MOVE SPACES TO DEPT-EDIT-RECORD
+               STRING EMP-ID         DELIMITED BY SIZE
+                   " "                DELIMITED BY SIZE
+                   EMP-NAME           DELIMITED BY SIZE
+                   " "                DELIMITED BY SIZE
+                   EMP-DEPARTMENT     DELIMITED BY SIZE
+                   INTO DEPT-EDIT-RECORD
+               END-STRING
+               WRITE DEPT-EDIT-RECORD
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           MOVE "N" TO WS-RESTART-FOUND-SW.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL WS-RESTART-STATUS = "10"
+                   MOVE RESTART-COUNTER TO WS-LAST-CHECKPOINT-COUNTER
+                   MOVE RESTART-EMP-ID  TO WS-LAST-CHECKPOINT-EMP-ID
+                   SET RESTART-FOUND TO TRUE
+                   READ RESTART-FILE
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CONTROL-BREAK-REPORT.
+           PERFORM WRITE-REPORT-HEADINGS.
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-AT-END TO TRUE
+           END-RETURN.
+           PERFORM UNTIL SORT-AT-END
+               IF NOT FIRST-DEPARTMENT
+                   AND SORT-EMP-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+                       PERFORM WRITE-DEPARTMENT-SUBTOTAL
+               END-IF
+               MOVE "N" TO WS-FIRST-DEPT-SW
+               MOVE SORT-EMP-DEPARTMENT TO WS-PREV-DEPARTMENT
+               PERFORM WRITE-DETAIL-LINE
+               ADD SORT-EMP-SALARY TO WS-DEPT-TOTAL-SALARY
+               ADD 1               TO WS-DEPT-EMP-COUNT
+               RETURN SORT-WORK-FILE
+                   AT END SET SORT-AT-END TO TRUE
+               END-RETURN
+           END-PERFORM.
+           IF NOT FIRST-DEPARTMENT
+               PERFORM WRITE-DEPARTMENT-SUBTOTAL
+               PERFORM WRITE-GRAND-TOTAL
+           END-IF.
+
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "DEPARTMENT SALARY REPORT" DELIMITED BY SIZE
+               "   PAGE " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "DEPARTMENT          EMP-ID NAME" DELIMITED BY SIZE
+               "                           SALARY" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF.
+           MOVE SORT-EMP-SALARY TO WS-EDIT-SALARY.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING SORT-EMP-DEPARTMENT DELIMITED BY SIZE
+               SORT-EMP-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SORT-EMP-NAME DELIMITED BY SIZE
+               WS-EDIT-SALARY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-DEPARTMENT-SUBTOTAL.
+           COMPUTE WS-DEPT-AVERAGE =
+               WS-DEPT-TOTAL-SALARY / WS-DEPT-EMP-COUNT.
+           MOVE WS-DEPT-TOTAL-SALARY TO WS-EDIT-SALARY.
+           MOVE WS-DEPT-EMP-COUNT    TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "  SUBTOTAL " DELIMITED BY SIZE
+               WS-PREV-DEPARTMENT DELIMITED BY SIZE
+               " HEADCOUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               " TOTAL: " DELIMITED BY SIZE
+               WS-EDIT-SALARY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE WS-DEPT-AVERAGE TO WS-EDIT-AVERAGE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "  AVERAGE SALARY: " DELIMITED BY SIZE
+               WS-EDIT-AVERAGE DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           ADD 2 TO WS-LINE-COUNT.
+           ADD WS-DEPT-TOTAL-SALARY TO WS-TOTAL-SALARY.
+           ADD WS-DEPT-EMP-COUNT    TO WS-GRAND-EMP-COUNT.
+           MOVE ZERO   TO WS-DEPT-TOTAL-SALARY.
+           MOVE ZERO   TO WS-DEPT-EMP-COUNT.
+
+       WRITE-GRAND-TOTAL.
+           COMPUTE WS-AVERAGE = WS-TOTAL-SALARY / WS-GRAND-EMP-COUNT.
+           MOVE WS-TOTAL-SALARY TO WS-EDIT-SALARY.
+           MOVE WS-GRAND-EMP-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "GRAND TOTAL HEADCOUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               " TOTAL SALARY: " DELIMITED BY SIZE
+               WS-EDIT-SALARY DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+           MOVE WS-AVERAGE TO WS-EDIT-AVERAGE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "GRAND AVERAGE SALARY: " DELIMITED BY SIZE
+               WS-EDIT-AVERAGE DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+
+       MAINTENANCE-RUN.
+      * Transactions are applied directly against EMPLOYEE-FILE's
+      * EMP-ID key (indexed/dynamic since req002) instead of building
+      * a separate employees.new extract that nothing ever reloaded.
+           MOVE "restart-maint.dat" TO WS-RESTART-FILE-NAME.
+           PERFORM CHECK-FOR-RESTART.
+           OPEN I-O EMPLOYEE-FILE.
+           MOVE "OPEN-I-O" TO WS-CHECK-OPERATION.
+           MOVE SPACES     TO WS-CHECK-KEY.
+           PERFORM CHECK-EMPLOYEE-FILE-STATUS.
+           MOVE "N" TO WS-TRANS-OPEN-SW.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Transaction file not available, status "
+                   WS-TRANS-FILE-STATUS " - maintenance run skipped"
+               SET TRANS-AT-END TO TRUE
+           ELSE
+               MOVE "Y" TO WS-TRANS-OPEN-SW
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE ZERO TO WS-TRANS-COUNTER.
+           IF WS-TRANS-OPEN-SW = "Y"
+               PERFORM READ-TRANS-RECORD
+           END-IF.
+           IF RESTART-FOUND
+               DISPLAY "Prior checkpoint found after "
+                   WS-LAST-CHECKPOINT-COUNTER
+                   " transaction(s) applied (last EMP-ID "
+                   WS-LAST-CHECKPOINT-EMP-ID
+                   ") - skipping already-applied transactions"
+               PERFORM UNTIL TRANS-AT-END
+                   OR WS-TRANS-COUNTER >= WS-LAST-CHECKPOINT-COUNTER
+                   ADD 1 TO WS-TRANS-COUNTER
+                   PERFORM READ-TRANS-RECORD
+               END-PERFORM
+           END-IF.
+           OPEN OUTPUT RESTART-FILE.
+           PERFORM UNTIL TRANS-AT-END
+               MOVE TRANS-EMP-ID TO EMP-ID
+               READ EMPLOYEE-FILE
+                   KEY IS EMP-ID
+                   INVALID KEY
+                       MOVE "N" TO WS-EMP-FOUND-SW
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-EMP-FOUND-SW
+               END-READ
+               MOVE "READ"       TO WS-CHECK-OPERATION
+               MOVE TRANS-EMP-ID TO WS-CHECK-KEY
+               PERFORM CHECK-EMPLOYEE-FILE-STATUS
+               EVALUATE TRANS-ACTION
+                   WHEN "A"
+                       IF EMP-FOUND
+                           DISPLAY "Maintenance error: duplicate add "
+                               TRANS-EMP-ID
+                           ADD 1 TO WS-MAINT-ERROR-COUNT
+                       ELSE
+                           MOVE TRANS-EMP-ID         TO EMP-ID
+                           MOVE TRANS-EMP-NAME       TO EMP-NAME
+                           MOVE TRANS-EMP-SALARY     TO EMP-SALARY
+                           MOVE TRANS-EMP-DEPARTMENT TO EMP-DEPARTMENT
+                           SET STATUS-ACTIVE TO TRUE
+                           MOVE WS-STATUS            TO EMP-STATUS
+                           WRITE EMPLOYEE-RECORD
+                           MOVE "WRITE" TO WS-CHECK-OPERATION
+                           PERFORM CHECK-EMPLOYEE-FILE-STATUS
+                           ADD 1 TO WS-ADD-COUNT
+                           ADD 1 TO WS-MASTER-WRITE-COUNT
+                           MOVE "ADD"        TO WS-AUDIT-ACTION
+                           MOVE TRANS-EMP-ID TO WS-AUDIT-EMP-ID
+                           PERFORM WRITE-AUDIT-ENTRY
+                       END-IF
+                   WHEN "C"
+                       IF EMP-FOUND
+                           MOVE TRANS-EMP-NAME       TO EMP-NAME
+                           MOVE TRANS-EMP-SALARY     TO EMP-SALARY
+                           MOVE TRANS-EMP-DEPARTMENT TO EMP-DEPARTMENT
+                           REWRITE EMPLOYEE-RECORD
+                           MOVE "REWRITE" TO WS-CHECK-OPERATION
+                           PERFORM CHECK-EMPLOYEE-FILE-STATUS
+                           ADD 1 TO WS-CHANGE-COUNT
+                           ADD 1 TO WS-MASTER-WRITE-COUNT
+                           MOVE "CHANGE"     TO WS-AUDIT-ACTION
+                           MOVE TRANS-EMP-ID TO WS-AUDIT-EMP-ID
+                           PERFORM WRITE-AUDIT-ENTRY
+                       ELSE
+                           DISPLAY "Maintenance error: no master for "
+                               "EMP-ID " TRANS-EMP-ID
+                               " action " TRANS-ACTION
+                           ADD 1 TO WS-MAINT-ERROR-COUNT
+                       END-IF
+                   WHEN "D"
+                       IF EMP-FOUND
+                           SET STATUS-DELETED TO TRUE
+                           MOVE WS-STATUS TO EMP-STATUS
+                           REWRITE EMPLOYEE-RECORD
+                           MOVE "REWRITE" TO WS-CHECK-OPERATION
+                           PERFORM CHECK-EMPLOYEE-FILE-STATUS
+                           ADD 1 TO WS-DELETE-COUNT
+                           ADD 1 TO WS-MASTER-WRITE-COUNT
+                           MOVE "DELETE"     TO WS-AUDIT-ACTION
+                           MOVE TRANS-EMP-ID TO WS-AUDIT-EMP-ID
+                           PERFORM WRITE-AUDIT-ENTRY
+                       ELSE
+                           DISPLAY "Maintenance error: no master for "
+                               "EMP-ID " TRANS-EMP-ID
+                               " action " TRANS-ACTION
+                           ADD 1 TO WS-MAINT-ERROR-COUNT
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "Maintenance error: unknown action "
+                           TRANS-ACTION " for EMP-ID " TRANS-EMP-ID
+                       ADD 1 TO WS-MAINT-ERROR-COUNT
+               END-EVALUATE
+               ADD 1 TO WS-TRANS-COUNTER
+               ADD 1 TO WS-TRANS-APPLIED-COUNT
+               IF FUNCTION MOD(WS-TRANS-COUNTER, WS-CHECKPOINT-INTERVAL)
+                   = 0
+                   MOVE WS-TRANS-COUNTER TO RESTART-COUNTER
+                   MOVE TRANS-EMP-ID     TO RESTART-EMP-ID
+                   WRITE RESTART-RECORD
+               END-IF
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE.
+           IF WS-TRANS-OPEN-SW = "Y"
+               CLOSE TRANS-FILE
+           END-IF.
+           CLOSE AUDIT-FILE
+                 RESTART-FILE.
+      * Pass completed cleanly: clear the checkpoint so the next run
+      * starts a fresh pass instead of resuming a finished one.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+           DISPLAY "Maintenance: adds=" WS-ADD-COUNT
+               " changes=" WS-CHANGE-COUNT
+               " deletes=" WS-DELETE-COUNT
+               " errors=" WS-MAINT-ERROR-COUNT.
+
+       READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END SET TRANS-AT-END TO TRUE
+           END-READ.
+
+       EMPLOYEE-INQUIRY.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-INQUIRY-EMP-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE ZERO TO WS-INQUIRY-EMP-ID
+           END-ACCEPT.
+           IF WS-INQUIRY-EMP-ID NOT = ZERO
+               OPEN INPUT EMPLOYEE-FILE
+               MOVE "OPEN-INPUT" TO WS-CHECK-OPERATION
+               MOVE SPACES       TO WS-CHECK-KEY
+               PERFORM CHECK-EMPLOYEE-FILE-STATUS
+               MOVE WS-INQUIRY-EMP-ID TO EMP-ID
+               READ EMPLOYEE-FILE
+                   KEY IS EMP-ID
+                   INVALID KEY
+                       DISPLAY "Inquiry: EMP-ID " WS-INQUIRY-EMP-ID
+                           " not found"
+                   NOT INVALID KEY
+                       DISPLAY "Inquiry: " EMP-ID " " EMP-NAME " "
+                           EMP-SALARY " " EMP-DEPARTMENT " "
+                           EMP-STATUS
+               END-READ
+               MOVE "READ"            TO WS-CHECK-OPERATION
+               MOVE WS-INQUIRY-EMP-ID TO WS-CHECK-KEY
+               PERFORM CHECK-EMPLOYEE-FILE-STATUS
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+      * Command-line contract for this program (all positional,
+      * all optional):
+      *   arg 1 = EMP-ID for EMPLOYEE-INQUIRY (report flag "I")
+      *   arg 2 = run date CCYYMMDD (defaults to today)
+      *   arg 3 = input employee file override (defaults to
+      *           "employees.dat")
+      *   arg 4 = report-selection flag: R/M/I/C/P, or A for all
+      *           (the default)
+       PARSE-COMMAND-LINE-PARAMETERS.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE ZERO TO WS-RUN-DATE
+           END-ACCEPT.
+           IF WS-RUN-DATE = ZERO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           END-IF.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-INPUT-FILE-OVERRIDE FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-INPUT-FILE-OVERRIDE
+           END-ACCEPT.
+           IF WS-INPUT-FILE-OVERRIDE NOT = SPACES
+               MOVE WS-INPUT-FILE-OVERRIDE TO WS-EMPLOYEE-FILE-NAME
+           ELSE
+               MOVE "employees.dat" TO WS-EMPLOYEE-FILE-NAME
+           END-IF.
+
+           DISPLAY 4 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-REPORT-FLAG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE "A" TO WS-REPORT-FLAG
+           END-ACCEPT.
+           IF WS-REPORT-FLAG = SPACE
+               MOVE "A" TO WS-REPORT-FLAG
+           END-IF.
+
+       PRODUCE-PAYROLL-CALENDAR.
+           PERFORM INITIALIZE-PAYROLL-CALENDAR.
+           OPEN OUTPUT CALENDAR-REPORT.
+           MOVE SPACES TO CALENDAR-REPORT-RECORD.
+           STRING "PAYROLL CALENDAR - " DELIMITED BY SIZE
+               WS-CALENDAR-YEAR          DELIMITED BY SIZE
+               INTO CALENDAR-REPORT-RECORD
+           END-STRING.
+           WRITE CALENDAR-REPORT-RECORD.
+           MOVE SPACES TO CALENDAR-REPORT-RECORD.
+           STRING "MONTH      PERIOD            POSTING DATE"
+               DELIMITED BY SIZE
+               INTO CALENDAR-REPORT-RECORD
+           END-STRING.
+           WRITE CALENDAR-REPORT-RECORD.
+           PERFORM VARYING WS-CAL-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-CAL-MONTH-IDX > 12
+               COMPUTE WS-PERIOD-START-DATE =
+                   WS-CALENDAR-YEAR * 10000 + WS-CAL-MONTH-IDX * 100 + 1
+               COMPUTE WS-PERIOD-END-DATE =
+                   WS-CALENDAR-YEAR * 10000 + WS-CAL-MONTH-IDX * 100
+                   + 15
+               PERFORM WRITE-PAY-PERIOD-LINE
+               COMPUTE WS-PERIOD-START-DATE =
+                   WS-CALENDAR-YEAR * 10000 + WS-CAL-MONTH-IDX * 100
+                   + 16
+               COMPUTE WS-PERIOD-END-DATE =
+                   WS-CALENDAR-YEAR * 10000 + WS-CAL-MONTH-IDX * 100
+                   + WS-MONTH-DAYS(WS-CAL-MONTH-IDX)
+               PERFORM WRITE-PAY-PERIOD-LINE
+           END-PERFORM.
+           CLOSE CALENDAR-REPORT.
+
+       INITIALIZE-PAYROLL-CALENDAR.
+           MOVE WS-RUN-DATE(1:4) TO WS-CALENDAR-YEAR.
+           MOVE "N" TO WS-LEAP-YEAR-SW.
+           IF FUNCTION MOD(WS-CALENDAR-YEAR, 4) = 0
+               AND (FUNCTION MOD(WS-CALENDAR-YEAR, 100) NOT = 0
+                    OR FUNCTION MOD(WS-CALENDAR-YEAR, 400) = 0)
+               SET LEAP-YEAR TO TRUE
+           END-IF.
+           IF LEAP-YEAR
+               ADD 1 TO WS-MONTH-DAYS(2)
+           END-IF.
+
+       WRITE-PAY-PERIOD-LINE.
+           COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-PERIOD-END-DATE).
+           COMPUTE WS-POSTING-INTEGER =
+               WS-INTEGER-DATE + WS-POSTING-LAG-DAYS.
+           COMPUTE WS-POSTING-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-POSTING-INTEGER).
+           MOVE SPACES TO CALENDAR-REPORT-RECORD.
+           STRING WS-MONTH-NAME(WS-CAL-MONTH-IDX) DELIMITED BY SIZE
+               " "                                DELIMITED BY SIZE
+               WS-PERIOD-START-DATE               DELIMITED BY SIZE
+               "-"                                DELIMITED BY SIZE
+               WS-PERIOD-END-DATE                 DELIMITED BY SIZE
+               "   POST "                         DELIMITED BY SIZE
+               WS-POSTING-DATE                    DELIMITED BY SIZE
+               INTO CALENDAR-REPORT-RECORD
+           END-STRING.
+           WRITE CALENDAR-REPORT-RECORD.
+
+       PERFORMANCE-SCORING-RUN.
+           PERFORM LOAD-MONTHLY-SCORES.
+           DISPLAY "Performance scoring: bad month codes skipped="
+               WS-BAD-SCORE-COUNT.
+           PERFORM COMPUTE-ANNUAL-RATINGS.
+           PERFORM PRODUCE-RATING-REPORT.
+
+       LOAD-MONTHLY-SCORES.
+           OPEN I-O PERFORMANCE-FILE.
+           IF WS-PERF-FILE-STATUS = "35"
+               OPEN OUTPUT PERFORMANCE-FILE
+               CLOSE PERFORMANCE-FILE
+               OPEN I-O PERFORMANCE-FILE
+           END-IF.
+           MOVE "N" TO WS-SCORE-TRANS-OPEN-SW.
+           OPEN INPUT SCORE-TRANS-FILE.
+           IF WS-SCORE-TRANS-STATUS NOT = "00"
+               DISPLAY "Score transaction file not available, status "
+                   WS-SCORE-TRANS-STATUS " - monthly score load skipped"
+               SET SCORE-TRANS-AT-END TO TRUE
+           ELSE
+               MOVE "Y" TO WS-SCORE-TRANS-OPEN-SW
+               READ SCORE-TRANS-FILE
+                   AT END SET SCORE-TRANS-AT-END TO TRUE
+               END-READ
+           END-IF.
+           PERFORM UNTIL SCORE-TRANS-AT-END
+               IF ST-MONTH < 1 OR ST-MONTH > 12
+                   DISPLAY "Score load error: EMP-ID " ST-EMP-ID
+                       " has out-of-range month " ST-MONTH " - skipped"
+                   ADD 1 TO WS-BAD-SCORE-COUNT
+               ELSE
+                   MOVE ST-EMP-ID TO PF-EMP-ID
+                   READ PERFORMANCE-FILE
+                       KEY IS PF-EMP-ID
+                       INVALID KEY
+                           INITIALIZE PERFORMANCE-RECORD
+                           MOVE ST-EMP-ID TO PF-EMP-ID
+                           MOVE ST-SCORE
+                               TO PF-MONTHLY-SCORE(ST-MONTH)
+                           WRITE PERFORMANCE-RECORD
+                       NOT INVALID KEY
+                           MOVE ST-SCORE
+                               TO PF-MONTHLY-SCORE(ST-MONTH)
+                           REWRITE PERFORMANCE-RECORD
+                   END-READ
+               END-IF
+               READ SCORE-TRANS-FILE
+                   AT END SET SCORE-TRANS-AT-END TO TRUE
+               END-READ
+           END-PERFORM.
+           IF WS-SCORE-TRANS-OPEN-SW = "Y"
+               CLOSE SCORE-TRANS-FILE
+           END-IF.
+           CLOSE PERFORMANCE-FILE.
+
+       COMPUTE-ANNUAL-RATINGS.
+           MOVE "N" TO WS-PERF-EOF-SW.
+           OPEN I-O PERFORMANCE-FILE.
+           READ PERFORMANCE-FILE NEXT RECORD
+               AT END SET PERF-AT-END TO TRUE
+           END-READ.
+           PERFORM UNTIL PERF-AT-END
+               MOVE ZERO TO WS-RATING-ACCUM
+               PERFORM VARYING WS-RATING-IDX FROM 1 BY 1
+                   UNTIL WS-RATING-IDX > 12
+                   COMPUTE WS-RATING-ACCUM = WS-RATING-ACCUM +
+                       PF-MONTHLY-SCORE(WS-RATING-IDX) *
+                       WS-WEIGHT(WS-RATING-IDX)
+               END-PERFORM
+               COMPUTE PF-ANNUAL-RATING = WS-RATING-ACCUM / 100
+               REWRITE PERFORMANCE-RECORD
+               READ PERFORMANCE-FILE NEXT RECORD
+                   AT END SET PERF-AT-END TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE PERFORMANCE-FILE.
+
+       PRODUCE-RATING-REPORT.
+           SORT RATING-SORT-WORK
+               ON ASCENDING KEY RS-DEPARTMENT
+               DESCENDING KEY RS-RATING
+               INPUT PROCEDURE IS BUILD-RATING-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-RATING-REPORT.
+
+       BUILD-RATING-SORT-FILE.
+           MOVE "N" TO WS-PERF-EOF-SW.
+           OPEN INPUT PERFORMANCE-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           MOVE "OPEN-INPUT" TO WS-CHECK-OPERATION.
+           MOVE SPACES       TO WS-CHECK-KEY.
+           PERFORM CHECK-EMPLOYEE-FILE-STATUS.
+           READ PERFORMANCE-FILE NEXT RECORD
+               AT END SET PERF-AT-END TO TRUE
+           END-READ.
+           PERFORM UNTIL PERF-AT-END
+               MOVE PF-EMP-ID TO EMP-ID
+               MOVE "N" TO WS-RATING-SKIP-SW
+               READ EMPLOYEE-FILE
+                   KEY IS EMP-ID
+                   INVALID KEY
+                       MOVE "UNKNOWN"       TO RS-DEPARTMENT
+                       MOVE "(not on file)" TO RS-EMP-NAME
+                   NOT INVALID KEY
+                       MOVE EMP-STATUS TO WS-STATUS
+                       IF STATUS-DELETED
+                           MOVE "Y" TO WS-RATING-SKIP-SW
+                       ELSE
+                           MOVE EMP-DEPARTMENT TO RS-DEPARTMENT
+                           MOVE EMP-NAME       TO RS-EMP-NAME
+                       END-IF
+               END-READ
+               MOVE "READ"    TO WS-CHECK-OPERATION
+               MOVE PF-EMP-ID TO WS-CHECK-KEY
+               PERFORM CHECK-EMPLOYEE-FILE-STATUS
+               IF WS-RATING-SKIP-SW NOT = "Y"
+                   MOVE PF-EMP-ID        TO RS-EMP-ID
+                   MOVE PF-ANNUAL-RATING TO RS-RATING
+                   RELEASE RATING-SORT-RECORD
+               END-IF
+               READ PERFORMANCE-FILE NEXT RECORD
+                   AT END SET PERF-AT-END TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE PERFORMANCE-FILE.
+           CLOSE EMPLOYEE-FILE.
+
+       WRITE-RATING-REPORT.
+           OPEN OUTPUT RATING-REPORT.
+           MOVE SPACES TO RATING-REPORT-RECORD.
+           STRING "ANNUAL PERFORMANCE RATING BY DEPARTMENT"
+               DELIMITED BY SIZE
+               INTO RATING-REPORT-RECORD
+           END-STRING.
+           WRITE RATING-REPORT-RECORD.
+           RETURN RATING-SORT-WORK
+               AT END SET RATING-SORT-AT-END TO TRUE
+           END-RETURN.
+           PERFORM UNTIL RATING-SORT-AT-END
+               IF FIRST-RATING-DEPT
+                   OR RS-DEPARTMENT NOT = WS-PREV-RATING-DEPT
+                   MOVE ZERO TO WS-RATING-RANK
+               END-IF
+               MOVE "N" TO WS-FIRST-RATING-SW
+               MOVE RS-DEPARTMENT TO WS-PREV-RATING-DEPT
+               ADD 1 TO WS-RATING-RANK
+               MOVE RS-RATING TO WS-EDIT-RATING
+               MOVE SPACES TO RATING-REPORT-RECORD
+               STRING RS-DEPARTMENT    DELIMITED BY SIZE
+                   " RANK "             DELIMITED BY SIZE
+                   WS-RATING-RANK       DELIMITED BY SIZE
+                   " "                  DELIMITED BY SIZE
+                   RS-EMP-ID            DELIMITED BY SIZE
+                   " "                  DELIMITED BY SIZE
+                   RS-EMP-NAME          DELIMITED BY SIZE
+                   WS-EDIT-RATING       DELIMITED BY SIZE
+                   INTO RATING-REPORT-RECORD
+               END-STRING
+               WRITE RATING-REPORT-RECORD
+               RETURN RATING-SORT-WORK
+                   AT END SET RATING-SORT-AT-END TO TRUE
+               END-RETURN
+           END-PERFORM.
+           CLOSE RATING-REPORT.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATETIME.
+           MOVE SPACES TO AUDIT-FILE-RECORD.
+           STRING WS-AUDIT-DATETIME(1:8)  DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-DATETIME(9:6)     DELIMITED BY SIZE
+               " ACTION="                 DELIMITED BY SIZE
+               WS-AUDIT-ACTION            DELIMITED BY SIZE
+               " EMP-ID="                 DELIMITED BY SIZE
+               WS-AUDIT-EMP-ID            DELIMITED BY SIZE
+               INTO AUDIT-FILE-RECORD
+           END-STRING.
+           WRITE AUDIT-FILE-RECORD.
+
+       CHECK-EMPLOYEE-FILE-STATUS.
+      * "10" is normal sequential end-of-file; "23" is a normal
+      * record-not-found result from a keyed random READ (the
+      * business case for that is handled by INVALID KEY, not here).
+      * Anything else indicates a genuine I/O failure.
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "10"
+               AND WS-FILE-STATUS NOT = "23"
+               PERFORM LOG-FILE-EXCEPTION
+               PERFORM ABEND-RUN
+           END-IF.
+
+       LOG-FILE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-EXC-DATETIME.
+           MOVE SPACES TO EXCEPTION-LOG-RECORD.
+           STRING WS-EXC-DATETIME(1:8)  DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-EXC-DATETIME(9:6)     DELIMITED BY SIZE
+               " OP="                   DELIMITED BY SIZE
+               WS-CHECK-OPERATION       DELIMITED BY SIZE
+               " KEY="                  DELIMITED BY SIZE
+               WS-CHECK-KEY             DELIMITED BY SIZE
+               " STATUS="               DELIMITED BY SIZE
+               WS-FILE-STATUS           DELIMITED BY SIZE
+               INTO EXCEPTION-LOG-RECORD
+           END-STRING.
+           WRITE EXCEPTION-LOG-RECORD.
+
+       ABEND-RUN.
+           DISPLAY "FATAL: EMPLOYEE-FILE I/O error, status "
+               WS-FILE-STATUS " - see exception.log".
+           CLOSE EXCEPTION-LOG.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
        FINAL-SECTION.
+      * --- Closing audit trail: reconcile records read vs written ---
+           PERFORM WRITE-AUDIT-TRAILER.
+
       * --- STOP RUN ---
            DISPLAY "=== Program Complete ===".
+           CLOSE EXCEPTION-LOG.
            STOP RUN.
+
+       WRITE-AUDIT-TRAILER.
+      * WS-TRANS-APPLIED-COUNT (transactions this run actually
+      * presented to the EVALUATE, excluding any skipped on restart)
+      * minus this run's error count is the independent "how many
+      * writes should have happened" figure - unlike the old
+      * READ + ADD formula, this does NOT move in lockstep with
+      * WS-MASTER-WRITE-COUNT, so a transaction that was silently
+      * dropped (e.g. an I/O problem that didn't abend) actually shows
+      * up as a mismatch here.
+           COMPUTE WS-EXPECTED-WRITE-COUNT =
+               WS-TRANS-APPLIED-COUNT - WS-MAINT-ERROR-COUNT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-FILE-RECORD.
+           STRING "TRAILER TRANS-APPLIED=" DELIMITED BY SIZE
+               WS-TRANS-APPLIED-COUNT     DELIMITED BY SIZE
+               " WRITTEN="                DELIMITED BY SIZE
+               WS-MASTER-WRITE-COUNT      DELIMITED BY SIZE
+               " EXPECTED="               DELIMITED BY SIZE
+               WS-EXPECTED-WRITE-COUNT    DELIMITED BY SIZE
+               INTO AUDIT-FILE-RECORD
+           END-STRING.
+           WRITE AUDIT-FILE-RECORD.
+           IF WS-MASTER-WRITE-COUNT NOT = WS-EXPECTED-WRITE-COUNT
+               MOVE SPACES TO AUDIT-FILE-RECORD
+               STRING "TRAILER *** RECORD COUNT MISMATCH ***"
+                   DELIMITED BY SIZE
+                   INTO AUDIT-FILE-RECORD
+               END-STRING
+               WRITE AUDIT-FILE-RECORD
+               DISPLAY "WARNING: maintenance record count mismatch - "
+                   "expected=" WS-EXPECTED-WRITE-COUNT
+                   " written=" WS-MASTER-WRITE-COUNT
+           END-IF.
+           CLOSE AUDIT-FILE.
